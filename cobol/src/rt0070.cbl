@@ -0,0 +1,189 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    RT0070.
+AUTHOR.        ACCOUNTS PROCESSING.
+INSTALLATION.  ACCOUNTS PROCESSING.
+DATE-WRITTEN.  2026-08-08.
+DATE-COMPILED.
+*>***************************************************************
+*> RT0070 - ONLINE ROOT RECORD MAINTENANCE TRANSACTION
+*>
+*> Lets an operator look up a ROOT master record by account code A
+*> and correct fields D (product/date code) and K (COMP-5 balance)
+*> directly, so a same-day correction does not have to wait for the
+*> next batch cycle. Operates against ROOT-MASTER, a random-access
+*> keyed copy of the ROOT data kept separate from the sequential
+*> daily extract; batch jobs that build the extract read this
+*> master as of their run time, so a correction made here is picked
+*> up by the next extract run. ROOT-MASTER itself is seeded and kept
+*> refreshed from the raw feed by RT0080, which must have run at
+*> least once before this transaction will find any account.
+*>
+*> MODIFICATION HISTORY
+*>   2026-08-08  ACP  ORIGINAL PROGRAM.
+*>   2026-08-08  ACP  EVERY CONFIRMED UPDATE NOW WRITES A BEFORE/
+*>                    AFTER AUDIT ENTRY FOR D AND K VIA RTAUDIT.
+*>   2026-08-08  ACP  K IS NOW EDITED TO A DISPLAY PICTURE BEFORE
+*>                    GOING INTO THE AUDIT RECORD SO THE 2 DECIMAL
+*>                    PLACES ARE VISIBLE IN THE AUDIT TRAIL. ADDED
+*>                    RECORD IS VARYING TO THE ROOT-MASTER FD TO
+*>                    MATCH EVERY OTHER FD BUILT ON THE ROOT LAYOUT,
+*>                    WHICH HAS CARRIED A VARIABLE-LENGTH SUB TABLE
+*>                    SINCE THAT TABLE WAS MADE OCCURS DEPENDING ON.
+*>   2026-08-08  ACP  RTAUDIT NOW RETURNS A STATUS CODE; CHECK IT
+*>                    AND TELL THE OPERATOR IF AN AUDIT ENTRY DID
+*>                    NOT PERSIST RATHER THAN SAYING ONLY "UPDATED."
+*>***************************************************************
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ROOT-MASTER ASSIGN TO "ROOTMSTR"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS A
+        FILE STATUS IS RT-MSTR-FILE-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD  ROOT-MASTER
+    RECORD IS VARYING IN SIZE FROM 6 TO 2000 CHARACTERS
+    DEPENDING ON RT-MSTR-REC-LEN.
+01  ROOT-MASTER-REC.
+    COPY "a".
+
+WORKING-STORAGE SECTION.
+01  RT-MSTR-REC-LEN                 PIC 9(4) COMP.
+77  RT-MSTR-FILE-STATUS             PIC X(2).
+77  RT-QUIT-SWITCH                  PIC X(1) VALUE "N".
+    88  RT-QUIT                     VALUE "Y".
+77  RT-FOUND-SWITCH                 PIC X(1).
+    88  RT-RECORD-FOUND             VALUE "Y".
+
+01  RT-SCREEN-KEY                   PIC X(6).
+01  RT-SCREEN-D                     PIC 9(4).
+01  RT-SCREEN-K                     PIC 9(5)V9(2).
+01  RT-UPDATE-ANSWER                PIC X(1).
+    88  RT-UPDATE-YES               VALUE "Y" "y".
+01  RT-OLD-D                        PIC 9(4).
+01  RT-OLD-K                        PIC 9(5)V9(2).
+01  RT-AUD-K-EDIT                   PIC 9(5).99.
+77  RT-AUD-RETURN-CODE              PIC 9(2) COMP.
+
+    COPY "rtaudit" REPLACING ==RT-AUDIT-REC== BY ==RT-AUDIT-ENTRY==.
+
+SCREEN SECTION.
+01  RT-INQUIRY-SCREEN.
+    05  BLANK SCREEN.
+    05  LINE 1  COLUMN 1  VALUE "RT0070 - ROOT RECORD MAINTENANCE".
+    05  LINE 3  COLUMN 1  VALUE "ACCOUNT CODE (A), OR 'QUIT': ".
+    05  LINE 3  COLUMN 31 PIC X(6) TO RT-SCREEN-KEY.
+
+01  RT-DETAIL-SCREEN.
+    05  LINE 5  COLUMN 1  VALUE "ACCOUNT A: ".
+    05  LINE 5  COLUMN 12 PIC X(6) FROM A.
+    05  LINE 6  COLUMN 1  VALUE "BRANCH  B: ".
+    05  LINE 6  COLUMN 12 PIC X(4) FROM B.
+    05  LINE 7  COLUMN 1  VALUE "BALANCE C: ".
+    05  LINE 7  COLUMN 12 PIC -(5)9 FROM C.
+    05  LINE 8  COLUMN 1  VALUE "PRODUCT D: ".
+    05  LINE 8  COLUMN 12 PIC 9(4) FROM D.
+    05  LINE 9  COLUMN 1  VALUE "BALANCE K: ".
+    05  LINE 9  COLUMN 12 PIC Z(5)9.99 FROM K.
+
+01  RT-UPDATE-SCREEN.
+    05  LINE 11 COLUMN 1  VALUE "ENTER NEW D (PRODUCT/DATE CODE): ".
+    05  LINE 11 COLUMN 35 PIC 9(4) TO RT-SCREEN-D.
+    05  LINE 12 COLUMN 1  VALUE "ENTER NEW K (COMP-5 BALANCE)   : ".
+    05  LINE 12 COLUMN 35 PIC 9(5)V9(2) TO RT-SCREEN-K.
+    05  LINE 14 COLUMN 1  VALUE "CONFIRM UPDATE (Y/N): ".
+    05  LINE 14 COLUMN 23 PIC X(1) TO RT-UPDATE-ANSWER.
+
+PROCEDURE DIVISION.
+0000-MAIN-LOGIC.
+    PERFORM 1000-INITIALIZE
+    PERFORM 2000-TRANSACTION-LOOP THRU 2000-EXIT
+        UNTIL RT-QUIT
+    PERFORM 9000-WRAP-UP
+    STOP RUN.
+
+1000-INITIALIZE.
+    OPEN I-O ROOT-MASTER.
+
+2000-TRANSACTION-LOOP.
+    MOVE SPACES TO RT-SCREEN-KEY
+    DISPLAY RT-INQUIRY-SCREEN
+    ACCEPT RT-INQUIRY-SCREEN
+    IF RT-SCREEN-KEY = "QUIT  " OR RT-SCREEN-KEY = SPACES
+        SET RT-QUIT TO TRUE
+        GO TO 2000-EXIT
+    END-IF
+    PERFORM 2100-LOOKUP-ACCOUNT
+    IF RT-RECORD-FOUND
+        PERFORM 2200-DISPLAY-AND-UPDATE
+    ELSE
+        DISPLAY "ACCOUNT NOT FOUND ON ROOT MASTER: " RT-SCREEN-KEY
+    END-IF.
+2000-EXIT.
+    EXIT.
+
+2100-LOOKUP-ACCOUNT.
+    MOVE RT-SCREEN-KEY TO A
+    READ ROOT-MASTER
+        INVALID KEY
+            MOVE "N" TO RT-FOUND-SWITCH
+        NOT INVALID KEY
+            MOVE "Y" TO RT-FOUND-SWITCH
+    END-READ.
+
+2200-DISPLAY-AND-UPDATE.
+    DISPLAY RT-DETAIL-SCREEN
+    DISPLAY RT-UPDATE-SCREEN
+    ACCEPT RT-UPDATE-SCREEN
+    IF RT-UPDATE-YES
+        MOVE D TO RT-OLD-D
+        MOVE K TO RT-OLD-K
+        MOVE RT-SCREEN-D TO D
+        MOVE RT-SCREEN-K TO K
+        MOVE LENGTH OF ROOT-MASTER-REC TO RT-MSTR-REC-LEN
+        REWRITE ROOT-MASTER-REC
+        IF RT-MSTR-FILE-STATUS = "00"
+            DISPLAY "ACCOUNT " A " UPDATED."
+            IF RT-OLD-D NOT = D
+                PERFORM 2300-WRITE-AUDIT-D
+            END-IF
+            IF RT-OLD-K NOT = K
+                PERFORM 2400-WRITE-AUDIT-K
+            END-IF
+        ELSE
+            DISPLAY "UPDATE FAILED - FILE STATUS " RT-MSTR-FILE-STATUS
+        END-IF
+    ELSE
+        DISPLAY "UPDATE CANCELLED."
+    END-IF.
+
+2300-WRITE-AUDIT-D.
+    MOVE A          TO RT-AUD-KEY-A
+    MOVE "D"        TO RT-AUD-FIELD-NAME
+    MOVE RT-OLD-D   TO RT-AUD-OLD-VALUE
+    MOVE D          TO RT-AUD-NEW-VALUE
+    MOVE "RT0070"   TO RT-AUD-USER-ID
+    CALL "RTAUDIT" USING RT-AUDIT-ENTRY RT-AUD-RETURN-CODE
+    IF RT-AUD-RETURN-CODE NOT = ZERO
+        DISPLAY "RT0070 - AUDIT ENTRY FOR D NOT WRITTEN, RETURN CODE "
+            RT-AUD-RETURN-CODE
+    END-IF.
+
+2400-WRITE-AUDIT-K.
+    MOVE A          TO RT-AUD-KEY-A
+    MOVE "K"        TO RT-AUD-FIELD-NAME
+    MOVE RT-OLD-K   TO RT-AUD-K-EDIT
+    MOVE RT-AUD-K-EDIT TO RT-AUD-OLD-VALUE
+    MOVE K          TO RT-AUD-K-EDIT
+    MOVE RT-AUD-K-EDIT TO RT-AUD-NEW-VALUE
+    MOVE "RT0070"   TO RT-AUD-USER-ID
+    CALL "RTAUDIT" USING RT-AUDIT-ENTRY RT-AUD-RETURN-CODE
+    IF RT-AUD-RETURN-CODE NOT = ZERO
+        DISPLAY "RT0070 - AUDIT ENTRY FOR K NOT WRITTEN, RETURN CODE "
+            RT-AUD-RETURN-CODE
+    END-IF.
+
+9000-WRAP-UP.
+    CLOSE ROOT-MASTER.
