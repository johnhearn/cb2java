@@ -0,0 +1,169 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    RT0060.
+AUTHOR.        ACCOUNTS PROCESSING.
+INSTALLATION.  ACCOUNTS PROCESSING.
+DATE-WRITTEN.  2026-08-08.
+DATE-COMPILED.
+*>***************************************************************
+*> RT0060 - CSV EXTRACT OF ROOT RECORD FOR THE BI WAREHOUSE LOAD
+*>
+*> Writes one comma-delimited row per ROOT detail record with every
+*> field in plain display form, so the warehouse load never has to
+*> deal with the packed-decimal H, binary G, COMP-1 I, COMP-2 J or
+*> COMP-5 K fields directly. The variable-length SUB table is
+*> exploded into a fixed set of E/F column pairs (RT-MAX-SUB-COLS)
+*> so the output has a stable number of columns; RT-MAX-SUB-COLS
+*> matches A.CPY's own SUB OCCURS ceiling, so every occupied SUB
+*> entry always has a column to go in and none is ever dropped from
+*> the row.
+*>
+*> MODIFICATION HISTORY
+*>   2026-08-08  ACP  ORIGINAL PROGRAM.
+*>   2026-08-08  ACP  NUMERIC COLUMNS WERE BUILT WITH ZERO-SUPPRESSING
+*>                    / FLOATING-SIGN PICTURES, WHICH LEFT-PADDED THEM
+*>                    WITH SPACES IN THE CSV ROW. SWITCHED TO FIXED-
+*>                    SIGN, ZERO-FILLED PICTURES SO EVERY NUMERIC
+*>                    COLUMN IS PLAIN DIGITS (AND A DECIMAL POINT
+*>                    WHERE ONE APPLIES) WITH NO LEADING BLANKS.
+*>   2026-08-08  ACP  RT-MAX-SUB-COLS WAS 10, SO A RECORD WITH MORE
+*>                    THAN 10 OCCUPIED SUB ENTRIES LOST THE OVERFLOW
+*>                    FROM THE ROW ENTIRELY RATHER THAN JUST HAVING IT
+*>                    "COUNTED AND REPORTED". RAISED TO 99, A.CPY'S
+*>                    OWN OCCURS CEILING, SO NO SUB ENTRY CAN EVER BE
+*>                    DROPPED; WIDENED CSV-LINE/RT-CSV-LINE-WORK TO
+*>                    HOLD THE WORST-CASE 99-COLUMN ROW.
+*>***************************************************************
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ROOT-FILE ASSIGN TO "ROOTIN"
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT CSV-FILE ASSIGN TO "CSVOUT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+FD  ROOT-FILE
+    RECORD IS VARYING IN SIZE FROM 1 TO 2000 CHARACTERS
+    DEPENDING ON RT-REC-LEN.
+    COPY "rtfile".
+FD  CSV-FILE.
+01  CSV-LINE                        PIC X(1000).
+
+WORKING-STORAGE SECTION.
+01  RT-REC-LEN                      PIC 9(4) COMP.
+77  RT-EOF-SWITCH                   PIC X(1) VALUE "N".
+    88  RT-EOF                      VALUE "Y".
+77  RT-RECORD-COUNT                 PIC 9(9) COMP VALUE ZERO.
+77  RT-TRUNCATED-COUNT              PIC 9(9) COMP VALUE ZERO.
+77  RT-MAX-SUB-COLS                 PIC 9(2) COMP VALUE 99.
+77  RT-SUB-IDX                      PIC 9(2) COMP.
+
+01  RT-CSV-NUMERIC-EDIT.
+    05  RT-CE-C-MAG                 PIC 9(5).
+    05  RT-CE-SUB-COUNT             PIC 9(2).
+    05  RT-CE-G                     PIC 9(5).99.
+    05  RT-CE-H                     PIC 9(4).99.
+    05  RT-CE-I-MAG                 PIC 9(8).9999.
+    05  RT-CE-J-MAG                 PIC 9(8).9999.
+    05  RT-CE-K                     PIC 9(5).99.
+
+01  RT-CSV-LINE-WORK                PIC X(1000).
+77  RT-CSV-POINTER                  PIC 9(4) COMP.
+
+PROCEDURE DIVISION.
+0000-MAIN-LOGIC.
+    PERFORM 1000-INITIALIZE
+    PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+        UNTIL RT-EOF
+    PERFORM 9000-WRAP-UP
+    STOP RUN.
+
+1000-INITIALIZE.
+    OPEN INPUT  ROOT-FILE
+    OPEN OUTPUT CSV-FILE
+    PERFORM 2100-READ-ROOT-FILE.
+
+2000-PROCESS-RECORD.
+    IF RT-EOF
+        GO TO 2000-EXIT
+    END-IF
+    IF NOT RT-TYPE-TRAILER
+        ADD 1 TO RT-RECORD-COUNT
+        IF SUB-COUNT > RT-MAX-SUB-COLS
+            ADD 1 TO RT-TRUNCATED-COUNT
+        END-IF
+        PERFORM 2300-BUILD-CSV-ROW
+        WRITE CSV-LINE FROM RT-CSV-LINE-WORK
+    END-IF
+    PERFORM 2100-READ-ROOT-FILE.
+2000-EXIT.
+    EXIT.
+
+2300-BUILD-CSV-ROW.
+    MOVE C TO RT-CE-C-MAG
+    MOVE SUB-COUNT TO RT-CE-SUB-COUNT
+    MOVE G TO RT-CE-G
+    MOVE H TO RT-CE-H
+    MOVE I TO RT-CE-I-MAG
+    MOVE J TO RT-CE-J-MAG
+    MOVE K TO RT-CE-K
+    MOVE SPACES TO RT-CSV-LINE-WORK
+    MOVE 1 TO RT-CSV-POINTER
+    STRING A DELIMITED BY SIZE  "," DELIMITED BY SIZE
+        INTO RT-CSV-LINE-WORK WITH POINTER RT-CSV-POINTER
+    STRING B DELIMITED BY SIZE  "," DELIMITED BY SIZE
+        INTO RT-CSV-LINE-WORK WITH POINTER RT-CSV-POINTER
+    IF C < 0
+        STRING "-" DELIMITED BY SIZE
+            INTO RT-CSV-LINE-WORK WITH POINTER RT-CSV-POINTER
+    END-IF
+    STRING RT-CE-C-MAG DELIMITED BY SIZE  "," DELIMITED BY SIZE
+        INTO RT-CSV-LINE-WORK WITH POINTER RT-CSV-POINTER
+    STRING D DELIMITED BY SIZE  "," DELIMITED BY SIZE
+        INTO RT-CSV-LINE-WORK WITH POINTER RT-CSV-POINTER
+    STRING RT-CE-SUB-COUNT DELIMITED BY SIZE  "," DELIMITED BY SIZE
+        INTO RT-CSV-LINE-WORK WITH POINTER RT-CSV-POINTER
+    PERFORM 2400-APPEND-SUB-COLUMNS
+        VARYING RT-SUB-IDX FROM 1 BY 1
+        UNTIL RT-SUB-IDX > RT-MAX-SUB-COLS
+    STRING RT-CE-G DELIMITED BY SIZE  "," DELIMITED BY SIZE
+        INTO RT-CSV-LINE-WORK WITH POINTER RT-CSV-POINTER
+    STRING RT-CE-H DELIMITED BY SIZE  "," DELIMITED BY SIZE
+        INTO RT-CSV-LINE-WORK WITH POINTER RT-CSV-POINTER
+    IF I < 0
+        STRING "-" DELIMITED BY SIZE
+            INTO RT-CSV-LINE-WORK WITH POINTER RT-CSV-POINTER
+    END-IF
+    STRING RT-CE-I-MAG DELIMITED BY SIZE  "," DELIMITED BY SIZE
+        INTO RT-CSV-LINE-WORK WITH POINTER RT-CSV-POINTER
+    IF J < 0
+        STRING "-" DELIMITED BY SIZE
+            INTO RT-CSV-LINE-WORK WITH POINTER RT-CSV-POINTER
+    END-IF
+    STRING RT-CE-J-MAG DELIMITED BY SIZE  "," DELIMITED BY SIZE
+        INTO RT-CSV-LINE-WORK WITH POINTER RT-CSV-POINTER
+    STRING RT-CE-K DELIMITED BY SIZE
+        INTO RT-CSV-LINE-WORK WITH POINTER RT-CSV-POINTER.
+
+2400-APPEND-SUB-COLUMNS.
+    IF RT-SUB-IDX <= SUB-COUNT
+        STRING E (RT-SUB-IDX) DELIMITED BY SIZE  "," DELIMITED BY SIZE
+               F (RT-SUB-IDX) DELIMITED BY SIZE  "," DELIMITED BY SIZE
+            INTO RT-CSV-LINE-WORK WITH POINTER RT-CSV-POINTER
+    ELSE
+        STRING "," DELIMITED BY SIZE  "," DELIMITED BY SIZE
+            INTO RT-CSV-LINE-WORK WITH POINTER RT-CSV-POINTER
+    END-IF.
+
+2100-READ-ROOT-FILE.
+    READ ROOT-FILE
+        AT END
+            SET RT-EOF TO TRUE
+    END-READ.
+
+9000-WRAP-UP.
+    CLOSE ROOT-FILE
+    CLOSE CSV-FILE
+    DISPLAY "RT0060 - RECORDS EXTRACTED: " RT-RECORD-COUNT
+    DISPLAY "RT0060 - RECORDS WITH MORE THAN " RT-MAX-SUB-COLS
+            " SUB ENTRIES: " RT-TRUNCATED-COUNT.
