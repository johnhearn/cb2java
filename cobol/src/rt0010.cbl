@@ -0,0 +1,128 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    RT0010.
+AUTHOR.        ACCOUNTS PROCESSING.
+INSTALLATION.  ACCOUNTS PROCESSING.
+DATE-WRITTEN.  2026-08-08.
+DATE-COMPILED.
+*>***************************************************************
+*> RT0010 - ROOT RECORD FORMATTED PRINT/DUMP UTILITY
+*>
+*> Reads the ROOT extract file and writes one formatted, readable
+*> line per record, converting the numeric-usage fields G (BINARY),
+*> H (PACKED-DECIMAL), I (COMP-1), J (COMP-2) and K (COMP-5) to
+*> plain decimal so operations can eyeball a suspect file during a
+*> batch abend without routing it through a developer.
+*>
+*> MODIFICATION HISTORY
+*>   2026-08-08  ACP  ORIGINAL PROGRAM.
+*>   2026-08-08  ACP  RECORDS NOW CARRY A LEADING RECORD-TYPE FLAG
+*>                    AND THE FILE ENDS WITH A TRAILER RECORD; SKIP
+*>                    THE TRAILER WHEN DUMPING DETAIL LINES AND SHOW
+*>                    ITS CONTROL TOTALS INSTEAD.
+*>***************************************************************
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ROOT-FILE ASSIGN TO "ROOTIN"
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT DUMP-FILE ASSIGN TO "DUMPOUT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+FD  ROOT-FILE
+    RECORD IS VARYING IN SIZE FROM 1 TO 2000 CHARACTERS
+    DEPENDING ON RT-REC-LEN.
+    COPY "rtfile".
+FD  DUMP-FILE.
+01  DUMP-LINE                       PIC X(132).
+
+WORKING-STORAGE SECTION.
+01  RT-REC-LEN                      PIC 9(4) COMP.
+77  RT-EOF-SWITCH                   PIC X(1) VALUE "N".
+    88  RT-EOF                      VALUE "Y".
+77  RT-RECORD-COUNT                 PIC 9(9) COMP VALUE ZERO.
+
+01  RT-PRINT-LINE.
+    05  RT-P-A                      PIC X(6).
+    05  FILLER                      PIC X(1)  VALUE SPACE.
+    05  RT-P-B                      PIC X(4).
+    05  FILLER                      PIC X(1)  VALUE SPACE.
+    05  RT-P-C                      PIC -(5)9.
+    05  FILLER                      PIC X(1)  VALUE SPACE.
+    05  RT-P-D                      PIC 9(4).
+    05  FILLER                      PIC X(1)  VALUE SPACE.
+    05  RT-P-G                      PIC Z(5)9.99.
+    05  FILLER                      PIC X(1)  VALUE SPACE.
+    05  RT-P-H                      PIC Z(4)9.99.
+    05  FILLER                      PIC X(1)  VALUE SPACE.
+    05  RT-P-I                      PIC -(8)9.9999.
+    05  FILLER                      PIC X(1)  VALUE SPACE.
+    05  RT-P-J                      PIC -(8)9.9999.
+    05  FILLER                      PIC X(1)  VALUE SPACE.
+    05  RT-P-K                      PIC Z(5)9.99.
+
+01  RT-TRAILER-LINE.
+    05  FILLER                      PIC X(16)
+                                     VALUE "*** TRAILER *** ".
+    05  FILLER                      PIC X(14) VALUE "RECORD COUNT: ".
+    05  RT-T-COUNT                  PIC Z(8)9.
+    05  FILLER                      PIC X(4)  VALUE "  G:".
+    05  RT-T-TOTAL-G                PIC Z(8)9.99.
+    05  FILLER                      PIC X(4)  VALUE "  H:".
+    05  RT-T-TOTAL-H                PIC Z(6)9.99.
+
+PROCEDURE DIVISION.
+0000-MAIN-LOGIC.
+    PERFORM 1000-INITIALIZE
+    PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+        UNTIL RT-EOF
+    PERFORM 9000-WRAP-UP
+    STOP RUN.
+
+1000-INITIALIZE.
+    OPEN INPUT  ROOT-FILE
+    OPEN OUTPUT DUMP-FILE
+    PERFORM 2100-READ-ROOT-FILE.
+
+2000-PROCESS-RECORD.
+    IF RT-EOF
+        GO TO 2000-EXIT
+    END-IF
+    IF RT-TYPE-TRAILER
+        PERFORM 2400-WRITE-TRAILER-LINE
+    ELSE
+        ADD 1 TO RT-RECORD-COUNT
+        PERFORM 2300-WRITE-DETAIL-LINE
+    END-IF
+    PERFORM 2100-READ-ROOT-FILE.
+2000-EXIT.
+    EXIT.
+
+2300-WRITE-DETAIL-LINE.
+    MOVE A                    TO RT-P-A
+    MOVE B                    TO RT-P-B
+    MOVE C                    TO RT-P-C
+    MOVE D                    TO RT-P-D
+    MOVE G                    TO RT-P-G
+    MOVE H                    TO RT-P-H
+    MOVE I                    TO RT-P-I
+    MOVE J                    TO RT-P-J
+    MOVE K                    TO RT-P-K
+    WRITE DUMP-LINE FROM RT-PRINT-LINE.
+
+2400-WRITE-TRAILER-LINE.
+    MOVE RT-TRL-RECORD-COUNT  TO RT-T-COUNT
+    MOVE RT-TRL-TOTAL-G       TO RT-T-TOTAL-G
+    MOVE RT-TRL-TOTAL-H       TO RT-T-TOTAL-H
+    WRITE DUMP-LINE FROM RT-TRAILER-LINE.
+
+2100-READ-ROOT-FILE.
+    READ ROOT-FILE
+        AT END
+            SET RT-EOF TO TRUE
+    END-READ.
+
+9000-WRAP-UP.
+    CLOSE ROOT-FILE
+    CLOSE DUMP-FILE
+    DISPLAY "RT0010 - RECORDS DUMPED: " RT-RECORD-COUNT.
