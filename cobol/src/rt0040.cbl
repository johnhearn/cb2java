@@ -0,0 +1,115 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    RT0040.
+AUTHOR.        ACCOUNTS PROCESSING.
+INSTALLATION.  ACCOUNTS PROCESSING.
+DATE-WRITTEN.  2026-08-08.
+DATE-COMPILED.
+*>***************************************************************
+*> RT0040 - BRANCH CONTROL-BREAK REPORT ON BALANCE FIELD C
+*>
+*> Takes a ROOT extract already sorted in ascending order by branch
+*> code B and prints a subtotal of balance field C every time B
+*> changes, plus a grand total at end of file, for same-day branch
+*> reconciliation. The trailer record added to the ROOT extract is
+*> read and skipped; it does not participate in the branch break.
+*>
+*> MODIFICATION HISTORY
+*>   2026-08-08  ACP  ORIGINAL PROGRAM.
+*>***************************************************************
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ROOT-FILE ASSIGN TO "ROOTIN"
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT REPORT-FILE ASSIGN TO "RPTOUT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+FD  ROOT-FILE
+    RECORD IS VARYING IN SIZE FROM 1 TO 2000 CHARACTERS
+    DEPENDING ON RT-REC-LEN.
+    COPY "rtfile".
+FD  REPORT-FILE.
+01  REPORT-LINE                     PIC X(80).
+
+WORKING-STORAGE SECTION.
+01  RT-REC-LEN                      PIC 9(4) COMP.
+77  RT-EOF-SWITCH                   PIC X(1) VALUE "N".
+    88  RT-EOF                      VALUE "Y".
+77  RT-FIRST-RECORD-SWITCH          PIC X(1) VALUE "Y".
+    88  RT-FIRST-RECORD             VALUE "Y".
+77  RT-PREV-B                       PIC X(4).
+77  RT-BRANCH-SUBTOTAL-C            PIC S9(9) COMP-3 VALUE ZERO.
+77  RT-GRAND-TOTAL-C                PIC S9(9) COMP-3 VALUE ZERO.
+77  RT-BRANCH-COUNT                 PIC 9(9) COMP VALUE ZERO.
+
+01  RT-SUBTOTAL-LINE.
+    05  FILLER                      PIC X(10) VALUE "BRANCH   :".
+    05  RT-S-BRANCH                 PIC X(4).
+    05  FILLER                      PIC X(12) VALUE "  SUBTOTAL C".
+    05  FILLER                      PIC X(2)  VALUE ": ".
+    05  RT-S-SUBTOTAL               PIC -(8)9.
+
+01  RT-GRANDTOTAL-LINE.
+    05  FILLER                      PIC X(20) VALUE "GRAND TOTAL BALANCE ".
+    05  FILLER                      PIC X(2)  VALUE "C:".
+    05  RT-G-TOTAL                  PIC -(8)9.
+
+PROCEDURE DIVISION.
+0000-MAIN-LOGIC.
+    PERFORM 1000-INITIALIZE
+    PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+        UNTIL RT-EOF
+    PERFORM 8000-PRINT-FINAL-TOTALS
+    PERFORM 9000-WRAP-UP
+    STOP RUN.
+
+1000-INITIALIZE.
+    OPEN INPUT  ROOT-FILE
+    OPEN OUTPUT REPORT-FILE
+    PERFORM 2100-READ-ROOT-FILE.
+
+2000-PROCESS-RECORD.
+    IF RT-EOF
+        GO TO 2000-EXIT
+    END-IF
+    IF NOT RT-TYPE-TRAILER
+        IF RT-FIRST-RECORD
+            MOVE "N" TO RT-FIRST-RECORD-SWITCH
+            MOVE B   TO RT-PREV-B
+        END-IF
+        IF B NOT = RT-PREV-B
+            PERFORM 2200-PRINT-SUBTOTAL
+            MOVE B TO RT-PREV-B
+        END-IF
+        ADD C TO RT-BRANCH-SUBTOTAL-C
+        ADD C TO RT-GRAND-TOTAL-C
+    END-IF
+    PERFORM 2100-READ-ROOT-FILE.
+2000-EXIT.
+    EXIT.
+
+2200-PRINT-SUBTOTAL.
+    MOVE RT-PREV-B             TO RT-S-BRANCH
+    MOVE RT-BRANCH-SUBTOTAL-C  TO RT-S-SUBTOTAL
+    WRITE REPORT-LINE FROM RT-SUBTOTAL-LINE
+    ADD 1 TO RT-BRANCH-COUNT
+    MOVE ZERO TO RT-BRANCH-SUBTOTAL-C.
+
+2100-READ-ROOT-FILE.
+    READ ROOT-FILE
+        AT END
+            SET RT-EOF TO TRUE
+    END-READ.
+
+8000-PRINT-FINAL-TOTALS.
+    IF NOT RT-FIRST-RECORD
+        PERFORM 2200-PRINT-SUBTOTAL
+    END-IF
+    MOVE RT-GRAND-TOTAL-C TO RT-G-TOTAL
+    WRITE REPORT-LINE FROM RT-GRANDTOTAL-LINE.
+
+9000-WRAP-UP.
+    CLOSE ROOT-FILE
+    CLOSE REPORT-FILE
+    DISPLAY "RT0040 - BRANCHES REPORTED: " RT-BRANCH-COUNT.
