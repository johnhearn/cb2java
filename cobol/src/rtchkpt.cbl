@@ -0,0 +1,113 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    RTCHKPT.
+AUTHOR.        ACCOUNTS PROCESSING.
+INSTALLATION.  ACCOUNTS PROCESSING.
+DATE-WRITTEN.  2026-08-08.
+DATE-COMPILED.
+*>***************************************************************
+*> RTCHKPT - CHECKPOINT READ/WRITE SUBPROGRAM
+*>
+*> Called by any large ROOT-file batch program to write a periodic
+*> checkpoint (last-processed key, relative record number and the
+*> caller's running totals) and, on restart, to read the last
+*> checkpoint back. The checkpoint file holds a single record,
+*> always at relative record 1, so a write is always a REWRITE of
+*> that one slot.
+*>
+*> CALLING SEQUENCE
+*>   CALL "RTCHKPT" USING RT-CKP-FUNCTION
+*>                         RT-CHECKPOINT-REC
+*>                         RT-CKP-RETURN-CODE
+*>
+*>   RT-CKP-FUNCTION    "W" TO WRITE A CHECKPOINT
+*>                      "R" TO READ THE LAST CHECKPOINT (RESTART)
+*>   RT-CKP-RETURN-CODE 00  NORMAL
+*>                      90  NO CHECKPOINT RECORD FOUND (READ ONLY)
+*>                      95  CHECKPOINT I/O FAILED (WRITE ONLY) -
+*>                          CALLER'S LAST CHECKPOINT DID NOT PERSIST
+*>
+*> MODIFICATION HISTORY
+*>   2026-08-08  ACP  ORIGINAL PROGRAM.
+*>   2026-08-08  ACP  WRITE NOW REPORTS RETURN CODE 95 ON ANY I/O
+*>                    FAILURE INSTEAD OF ALWAYS RETURNING 00.
+*>   2026-08-08  ACP  RT-CKP-TIME-NOW WAS PIC 9(6), SO ACCEPT FROM
+*>                    TIME DROPPED THE HOUR OFF THE HIGH-ORDER END OF
+*>                    THE 8-DIGIT HHMMSSCC REGISTER INSTEAD OF THE
+*>                    HUNDREDTHS ON THE LOW-ORDER END. NOW ACCEPTED
+*>                    INTO A PIC 9(8) FIELD AND ONLY THE LEADING
+*>                    HHMMSS PORTION GOES INTO THE TIMESTAMP.
+*>***************************************************************
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTDS"
+        ORGANIZATION IS RELATIVE
+        ACCESS MODE IS RANDOM
+        RELATIVE KEY IS RT-CKP-RRN
+        FILE STATUS IS RT-CKP-FILE-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD  CHECKPOINT-FILE.
+    COPY "rtchkpt" REPLACING ==RT-CHECKPOINT-REC== BY ==CHECKPOINT-FILE-REC==.
+
+WORKING-STORAGE SECTION.
+77  RT-CKP-RRN                     PIC 9(4) COMP VALUE 1.
+77  RT-CKP-FILE-STATUS             PIC X(2).
+77  RT-CKP-TIME-NOW                PIC 9(8).
+77  RT-CKP-DATE-NOW                PIC 9(8).
+
+LINKAGE SECTION.
+01  LK-CKP-FUNCTION                PIC X(1).
+01  LK-CKP-RETURN-CODE             PIC 9(2) COMP.
+    COPY "rtchkpt" REPLACING ==RT-CHECKPOINT-REC== BY ==LK-CHECKPOINT-REC==.
+
+PROCEDURE DIVISION USING LK-CKP-FUNCTION
+                         LK-CHECKPOINT-REC
+                         LK-CKP-RETURN-CODE.
+0000-MAIN-LOGIC.
+    MOVE ZERO TO LK-CKP-RETURN-CODE
+    IF LK-CKP-FUNCTION = "W"
+        PERFORM 1000-WRITE-CHECKPOINT THRU 1000-EXIT
+    ELSE
+        PERFORM 2000-READ-CHECKPOINT
+    END-IF
+    GOBACK.
+
+1000-WRITE-CHECKPOINT.
+    ACCEPT RT-CKP-DATE-NOW FROM DATE YYYYMMDD
+    ACCEPT RT-CKP-TIME-NOW FROM TIME
+    STRING RT-CKP-DATE-NOW       DELIMITED BY SIZE
+           RT-CKP-TIME-NOW (1:6) DELIMITED BY SIZE
+           INTO RT-CKP-TIMESTAMP OF LK-CHECKPOINT-REC
+    OPEN I-O CHECKPOINT-FILE
+    IF RT-CKP-FILE-STATUS = "35"
+        OPEN OUTPUT CHECKPOINT-FILE
+        CLOSE CHECKPOINT-FILE
+        OPEN I-O CHECKPOINT-FILE
+    END-IF
+    IF RT-CKP-FILE-STATUS NOT = "00"
+        MOVE 95 TO LK-CKP-RETURN-CODE
+        GO TO 1000-EXIT
+    END-IF
+    REWRITE CHECKPOINT-FILE-REC FROM LK-CHECKPOINT-REC
+    IF RT-CKP-FILE-STATUS = "23" OR RT-CKP-FILE-STATUS = "21"
+        WRITE CHECKPOINT-FILE-REC FROM LK-CHECKPOINT-REC
+    END-IF
+    IF RT-CKP-FILE-STATUS NOT = "00"
+        MOVE 95 TO LK-CKP-RETURN-CODE
+    END-IF
+    CLOSE CHECKPOINT-FILE.
+1000-EXIT.
+    EXIT.
+
+2000-READ-CHECKPOINT.
+    OPEN INPUT CHECKPOINT-FILE
+    IF RT-CKP-FILE-STATUS = "35"
+        MOVE 90 TO LK-CKP-RETURN-CODE
+    ELSE
+        READ CHECKPOINT-FILE INTO LK-CHECKPOINT-REC
+        IF RT-CKP-FILE-STATUS NOT = "00"
+            MOVE 90 TO LK-CKP-RETURN-CODE
+        END-IF
+        CLOSE CHECKPOINT-FILE
+    END-IF.
