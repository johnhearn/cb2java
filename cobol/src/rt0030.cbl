@@ -0,0 +1,174 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    RT0030.
+AUTHOR.        ACCOUNTS PROCESSING.
+INSTALLATION.  ACCOUNTS PROCESSING.
+DATE-WRITTEN.  2026-08-08.
+DATE-COMPILED.
+*>***************************************************************
+*> RT0030 - ROOT EXTRACT WRITER
+*>
+*> Builds the ROOT extract file that every downstream job reads.
+*> Every record is written with a leading record-type flag (see
+*> RTFILE.CPY) so a truncated transmission can be detected before
+*> it reaches reconciliation: this program accumulates a record
+*> count and control totals of G and H as it writes, and appends a
+*> trailer record carrying those totals once the last detail record
+*> has been written. Intake jobs must recompute the same totals on
+*> read and compare them to the trailer before accepting the file.
+*>
+*> Before each source record is written to the extract, its D and K
+*> fields are overlaid with whatever is currently on ROOT-MASTER for
+*> that account, if anything - ROOT-MASTER is the file RT0070 updates
+*> when an operator corrects D or K online, so an online correction
+*> reaches the extract (and everything downstream of it) the next
+*> time this program runs, without having to wait for the raw feed
+*> itself to catch up. An account absent from ROOT-MASTER, or a
+*> ROOT-MASTER that has not been built yet, extracts the raw feed's
+*> own D and K unchanged.
+*>
+*> MODIFICATION HISTORY
+*>   2026-08-08  ACP  ORIGINAL PROGRAM.
+*>   2026-08-08  ACP  OVERLAY D AND K FROM ROOT-MASTER SO AN ONLINE
+*>                    CORRECTION IS PICKED UP BY THE NEXT EXTRACT.
+*>                    ALSO SET RT-OUT-REC-LEN BEFORE WRITING THE
+*>                    TRAILER - IT WAS LEFT AT THE LAST DETAIL
+*>                    RECORD'S LENGTH, NOT THE TRAILER'S OWN.
+*>***************************************************************
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SOURCE-FILE ASSIGN TO "ROOTRAW"
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT ROOT-FILE ASSIGN TO "ROOTOUT"
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT ROOT-MASTER ASSIGN TO "ROOTMSTR"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS A OF ROOT-MASTER-REC
+        FILE STATUS IS RT-MSTR-FILE-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD  SOURCE-FILE
+    RECORD IS VARYING IN SIZE FROM 1 TO 2000 CHARACTERS
+    DEPENDING ON RT-SRC-REC-LEN.
+01  SOURCE-REC.
+    COPY "a" REPLACING ==SUB-COUNT== BY ==SRC-SUB-COUNT==.
+FD  ROOT-FILE
+    RECORD IS VARYING IN SIZE FROM 1 TO 2000 CHARACTERS
+    DEPENDING ON RT-OUT-REC-LEN.
+    COPY "rtfile".
+FD  ROOT-MASTER
+    RECORD IS VARYING IN SIZE FROM 6 TO 2000 CHARACTERS
+    DEPENDING ON RT-MSTR-REC-LEN.
+01  ROOT-MASTER-REC.
+    COPY "a" REPLACING ==SUB-COUNT== BY ==MSTR-SUB-COUNT==.
+
+WORKING-STORAGE SECTION.
+01  RT-SRC-REC-LEN                  PIC 9(4) COMP.
+01  RT-OUT-REC-LEN                  PIC 9(4) COMP.
+01  RT-MSTR-REC-LEN                 PIC 9(4) COMP.
+77  RT-MSTR-FILE-STATUS             PIC X(2).
+77  RT-MSTR-AVAILABLE-SWITCH        PIC X(1) VALUE "Y".
+    88  RT-MSTR-AVAILABLE           VALUE "Y".
+77  RT-SOURCE-EOF-SWITCH            PIC X(1) VALUE "N".
+    88  RT-SOURCE-EOF               VALUE "Y".
+77  RT-SUB-IDX                      PIC 9(2) COMP.
+77  RT-RECORD-COUNT                 PIC 9(9) COMP VALUE ZERO.
+77  RT-TOTAL-G                      PIC 9(9)V99 COMP-3 VALUE ZERO.
+77  RT-TOTAL-H                      PIC 9(7)V99 COMP-3 VALUE ZERO.
+
+PROCEDURE DIVISION.
+0000-MAIN-LOGIC.
+    PERFORM 1000-INITIALIZE
+    PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+        UNTIL RT-SOURCE-EOF
+    PERFORM 8000-WRITE-TRAILER
+    PERFORM 9000-WRAP-UP
+    STOP RUN.
+
+1000-INITIALIZE.
+    OPEN INPUT  SOURCE-FILE
+    OPEN OUTPUT ROOT-FILE
+    OPEN INPUT  ROOT-MASTER
+    IF RT-MSTR-FILE-STATUS = "35"
+        MOVE "N" TO RT-MSTR-AVAILABLE-SWITCH
+    END-IF
+    PERFORM 2100-READ-SOURCE-FILE.
+
+2000-PROCESS-RECORD.
+    IF RT-SOURCE-EOF
+        GO TO 2000-EXIT
+    END-IF
+    ADD 1 TO RT-RECORD-COUNT
+    PERFORM 2050-OVERLAY-FROM-ROOT-MASTER THRU 2050-EXIT
+    ADD G OF SOURCE-REC TO RT-TOTAL-G
+    ADD H OF SOURCE-REC TO RT-TOTAL-H
+    MOVE "D"          TO RT-REC-TYPE
+    PERFORM 2060-MOVE-SOURCE-TO-DETAIL THRU 2060-EXIT
+    MOVE LENGTH OF RT-DETAIL-RECORD TO RT-OUT-REC-LEN
+    WRITE RT-DETAIL-RECORD
+    PERFORM 2100-READ-SOURCE-FILE.
+2000-EXIT.
+    EXIT.
+
+2050-OVERLAY-FROM-ROOT-MASTER.
+    IF NOT RT-MSTR-AVAILABLE
+        GO TO 2050-EXIT
+    END-IF
+    MOVE A OF SOURCE-REC TO A OF ROOT-MASTER-REC
+    READ ROOT-MASTER
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
+            MOVE D OF ROOT-MASTER-REC TO D OF SOURCE-REC
+            MOVE K OF ROOT-MASTER-REC TO K OF SOURCE-REC
+    END-READ.
+2050-EXIT.
+    EXIT.
+
+2060-MOVE-SOURCE-TO-DETAIL.
+    MOVE A OF SOURCE-REC TO A OF RT-ROOT-DATA
+    MOVE B OF SOURCE-REC TO B OF RT-ROOT-DATA
+    MOVE C OF SOURCE-REC TO C OF RT-ROOT-DATA
+    MOVE D OF SOURCE-REC TO D OF RT-ROOT-DATA
+    MOVE SRC-SUB-COUNT TO SUB-COUNT OF RT-ROOT-DATA
+    PERFORM 2070-MOVE-SUB-ENTRY
+        VARYING RT-SUB-IDX FROM 1 BY 1
+        UNTIL RT-SUB-IDX > SRC-SUB-COUNT
+    MOVE G OF SOURCE-REC TO G OF RT-ROOT-DATA
+    MOVE H OF SOURCE-REC TO H OF RT-ROOT-DATA
+    MOVE I OF SOURCE-REC TO I OF RT-ROOT-DATA
+    MOVE J OF SOURCE-REC TO J OF RT-ROOT-DATA
+    MOVE K OF SOURCE-REC TO K OF RT-ROOT-DATA.
+2060-EXIT.
+    EXIT.
+
+2070-MOVE-SUB-ENTRY.
+    MOVE E OF SOURCE-REC (RT-SUB-IDX)
+        TO E OF RT-ROOT-DATA (RT-SUB-IDX)
+    MOVE F OF SOURCE-REC (RT-SUB-IDX)
+        TO F OF RT-ROOT-DATA (RT-SUB-IDX).
+
+2100-READ-SOURCE-FILE.
+    READ SOURCE-FILE
+        AT END
+            SET RT-SOURCE-EOF TO TRUE
+    END-READ.
+
+8000-WRITE-TRAILER.
+    MOVE "T"                TO RT-TRL-REC-TYPE
+    MOVE RT-RECORD-COUNT    TO RT-TRL-RECORD-COUNT
+    MOVE RT-TOTAL-G         TO RT-TRL-TOTAL-G
+    MOVE RT-TOTAL-H         TO RT-TRL-TOTAL-H
+    MOVE LENGTH OF RT-TRAILER-RECORD TO RT-OUT-REC-LEN
+    WRITE RT-TRAILER-RECORD.
+
+9000-WRAP-UP.
+    CLOSE SOURCE-FILE
+    CLOSE ROOT-FILE
+    IF RT-MSTR-AVAILABLE
+        CLOSE ROOT-MASTER
+    END-IF
+    DISPLAY "RT0030 - DETAIL RECORDS WRITTEN: " RT-RECORD-COUNT
+    DISPLAY "RT0030 - CONTROL TOTAL G:         " RT-TOTAL-G
+    DISPLAY "RT0030 - CONTROL TOTAL H:         " RT-TOTAL-H.
