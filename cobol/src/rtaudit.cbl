@@ -0,0 +1,82 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    RTAUDIT.
+AUTHOR.        ACCOUNTS PROCESSING.
+INSTALLATION.  ACCOUNTS PROCESSING.
+DATE-WRITTEN.  2026-08-08.
+DATE-COMPILED.
+*>***************************************************************
+*> RTAUDIT - ROOT RECORD AUDIT TRAIL SUBPROGRAM
+*>
+*> Appends one before/after audit entry to the audit file. Called
+*> by any program that updates a ROOT record, batch or online, so
+*> there is a single place that writes audit history and a single
+*> record layout (RTAUDIT.CPY) for it. The caller supplies the
+*> account key, the name of the field changed, the old and new
+*> values (as display text) and its own user/job id; this
+*> subprogram stamps the timestamp and writes the record.
+*>
+*> CALLING SEQUENCE
+*>   CALL "RTAUDIT" USING LK-AUDIT-REC
+*>                        LK-AUD-RETURN-CODE
+*>
+*>   THE CALLER MUST HAVE SET RT-AUD-KEY-A, RT-AUD-FIELD-NAME,
+*>   RT-AUD-OLD-VALUE, RT-AUD-NEW-VALUE AND RT-AUD-USER-ID BEFORE
+*>   THE CALL. RT-AUD-TIMESTAMP IS SET BY THIS SUBPROGRAM.
+*>
+*>   LK-AUD-RETURN-CODE 00  NORMAL
+*>                      95  AUDIT I/O FAILED - ENTRY DID NOT PERSIST
+*>
+*> MODIFICATION HISTORY
+*>   2026-08-08  ACP  ORIGINAL PROGRAM.
+*>   2026-08-08  ACP  ADDED LK-AUD-RETURN-CODE SO A FAILED OPEN/
+*>                    WRITE IS REPORTED TO THE CALLER INSTEAD OF
+*>                    BEING SWALLOWED. TIME-OF-DAY WAS BEING ACCEPTED
+*>                    INTO A PIC 9(6) FIELD, WHICH KEEPS THE LOW-
+*>                    ORDER 6 DIGITS OF THE 8-DIGIT HHMMSSCC REGISTER
+*>                    (MMSSCC) AND SILENTLY DROPS THE HOUR; NOW
+*>                    ACCEPTED INTO A PIC 9(8) FIELD AND THE LEADING
+*>                    HHMMSS PORTION IS USED FOR THE TIMESTAMP.
+*>***************************************************************
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AUDIT-FILE ASSIGN TO "AUDITDS"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS RT-AUD-FILE-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD  AUDIT-FILE.
+    COPY "rtaudit" REPLACING ==RT-AUDIT-REC== BY ==AUDIT-FILE-REC==.
+
+WORKING-STORAGE SECTION.
+77  RT-AUD-FILE-STATUS              PIC X(2).
+77  RT-AUD-DATE-NOW                 PIC 9(8).
+77  RT-AUD-TIME-NOW                 PIC 9(8).
+
+LINKAGE SECTION.
+    COPY "rtaudit" REPLACING ==RT-AUDIT-REC== BY ==LK-AUDIT-REC==.
+01  LK-AUD-RETURN-CODE              PIC 9(2) COMP.
+
+PROCEDURE DIVISION USING LK-AUDIT-REC LK-AUD-RETURN-CODE.
+0000-MAIN-LOGIC.
+    MOVE ZERO TO LK-AUD-RETURN-CODE
+    ACCEPT RT-AUD-DATE-NOW FROM DATE YYYYMMDD
+    ACCEPT RT-AUD-TIME-NOW FROM TIME
+    STRING RT-AUD-DATE-NOW         DELIMITED BY SIZE
+           RT-AUD-TIME-NOW (1:6)   DELIMITED BY SIZE
+        INTO RT-AUD-TIMESTAMP OF LK-AUDIT-REC
+    OPEN EXTEND AUDIT-FILE
+    IF RT-AUD-FILE-STATUS = "35"
+        OPEN OUTPUT AUDIT-FILE
+    END-IF
+    IF RT-AUD-FILE-STATUS NOT = "00"
+        MOVE 95 TO LK-AUD-RETURN-CODE
+        GO TO 0000-EXIT
+    END-IF
+    WRITE AUDIT-FILE-REC FROM LK-AUDIT-REC
+    IF RT-AUD-FILE-STATUS NOT = "00"
+        MOVE 95 TO LK-AUD-RETURN-CODE
+    END-IF
+    CLOSE AUDIT-FILE.
+0000-EXIT.
+    GOBACK.
