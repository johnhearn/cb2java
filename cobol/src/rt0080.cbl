@@ -0,0 +1,239 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    RT0080.
+AUTHOR.        ACCOUNTS PROCESSING.
+INSTALLATION.  ACCOUNTS PROCESSING.
+DATE-WRITTEN.  2026-08-09.
+DATE-COMPILED.
+*>***************************************************************
+*> RT0080 - LOAD/REFRESH ROOT-MASTER FROM THE RAW SOURCE FEED
+*>
+*> RT0070's online correction of D and K only has an account to
+*> find if ROOT-MASTER has been seeded in the first place, and the
+*> master needs to keep picking up whatever changes A/B/C/SUB/G/H/
+*> I/J on the daily raw feed without losing an online correction
+*> already sitting on the master. This program reads the same raw
+*> source feed RT0030 extracts from and, for each account:
+*>   - not yet on ROOT-MASTER: writes it as a new master record,
+*>     raw D and K included - there is nothing to preserve yet.
+*>   - already on ROOT-MASTER: refreshes every field except D and
+*>     K from the raw feed and leaves D and K exactly as they stand
+*>     on the master, so an online correction survives the next
+*>     load run until the raw feed itself catches up.
+*> Run this once to seed the master before RT0070 is used for the
+*> first time, and again on whatever cadence the raw feed arrives.
+*>
+*> Every refreshed field that actually changes on an existing master
+*> record (C, G or H - D and K are never touched here) writes a
+*> before/after entry to the audit trail via RTAUDIT, the same
+*> subprogram RT0070's online correction uses, so a balance change
+*> that came from the batch feed is distinguishable from an online
+*> correction.
+*>
+*> MODIFICATION HISTORY
+*>   2026-08-09  ACP  ORIGINAL PROGRAM.
+*>   2026-08-09  ACP  REFRESHING AN EXISTING MASTER RECORD NOW AUDITS
+*>                    ANY CHANGE TO C, G OR H THROUGH RTAUDIT, THE
+*>                    SAME AS RT0070 ALREADY DOES FOR D AND K.
+*>   2026-08-09  ACP  MOVED THE E/F SUB-TABLE COPY OUT OF THE REFRESH
+*>                    AND LOAD PARAGRAPHS AND INTO ITS OWN PARAGRAPH,
+*>                    2400-MOVE-SUB-ENTRY, SO BOTH SHARE ONE OUT-OF-
+*>                    LINE PERFORM INSTEAD OF EACH CARRYING ITS OWN
+*>                    INLINE LOOP.
+*>***************************************************************
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SOURCE-FILE ASSIGN TO "ROOTRAW"
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT ROOT-MASTER ASSIGN TO "ROOTMSTR"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS A OF ROOT-MASTER-REC
+        FILE STATUS IS RT-MSTR-FILE-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD  SOURCE-FILE
+    RECORD IS VARYING IN SIZE FROM 1 TO 2000 CHARACTERS
+    DEPENDING ON RT-SRC-REC-LEN.
+01  SOURCE-REC.
+    COPY "a" REPLACING ==SUB-COUNT== BY ==SRC-SUB-COUNT==.
+FD  ROOT-MASTER
+    RECORD IS VARYING IN SIZE FROM 6 TO 2000 CHARACTERS
+    DEPENDING ON RT-MSTR-REC-LEN.
+01  ROOT-MASTER-REC.
+    COPY "a" REPLACING ==SUB-COUNT== BY ==MSTR-SUB-COUNT==.
+
+WORKING-STORAGE SECTION.
+01  RT-SRC-REC-LEN                  PIC 9(4) COMP.
+01  RT-MSTR-REC-LEN                 PIC 9(4) COMP.
+77  RT-MSTR-FILE-STATUS             PIC X(2).
+77  RT-SOURCE-EOF-SWITCH            PIC X(1) VALUE "N".
+    88  RT-SOURCE-EOF               VALUE "Y".
+77  RT-FOUND-SWITCH                 PIC X(1).
+    88  RT-RECORD-FOUND             VALUE "Y".
+77  RT-SUB-IDX                      PIC 9(2) COMP.
+77  RT-NEW-COUNT                    PIC 9(9) COMP VALUE ZERO.
+77  RT-REFRESH-COUNT                PIC 9(9) COMP VALUE ZERO.
+77  RT-OLD-C                        PIC S9(5).
+77  RT-OLD-G                        PIC 9(5)V99.
+77  RT-OLD-H                        PIC 9(4)V99.
+01  RT-AUD-C-EDIT                   PIC -(5)9.
+01  RT-AUD-G-EDIT                   PIC 9(5).99.
+01  RT-AUD-H-EDIT                   PIC 9(4).99.
+77  RT-AUD-RETURN-CODE              PIC 9(2) COMP.
+
+    COPY "rtaudit" REPLACING ==RT-AUDIT-REC== BY ==RT-AUDIT-ENTRY==.
+
+PROCEDURE DIVISION.
+0000-MAIN-LOGIC.
+    PERFORM 1000-INITIALIZE
+    PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+        UNTIL RT-SOURCE-EOF
+    PERFORM 9000-WRAP-UP
+    STOP RUN.
+
+1000-INITIALIZE.
+    OPEN INPUT SOURCE-FILE
+    OPEN I-O   ROOT-MASTER
+    IF RT-MSTR-FILE-STATUS = "35"
+        CLOSE ROOT-MASTER
+        OPEN OUTPUT ROOT-MASTER
+        CLOSE ROOT-MASTER
+        OPEN I-O ROOT-MASTER
+    END-IF
+    PERFORM 2100-READ-SOURCE-FILE.
+
+2000-PROCESS-RECORD.
+    IF RT-SOURCE-EOF
+        GO TO 2000-EXIT
+    END-IF
+    MOVE A OF SOURCE-REC TO A OF ROOT-MASTER-REC
+    READ ROOT-MASTER
+        INVALID KEY
+            MOVE "N" TO RT-FOUND-SWITCH
+        NOT INVALID KEY
+            MOVE "Y" TO RT-FOUND-SWITCH
+    END-READ
+    IF RT-RECORD-FOUND
+        MOVE C OF ROOT-MASTER-REC TO RT-OLD-C
+        MOVE G OF ROOT-MASTER-REC TO RT-OLD-G
+        MOVE H OF ROOT-MASTER-REC TO RT-OLD-H
+        PERFORM 2200-REFRESH-EXCEPT-D-K THRU 2200-EXIT
+        MOVE LENGTH OF ROOT-MASTER-REC TO RT-MSTR-REC-LEN
+        REWRITE ROOT-MASTER-REC
+        ADD 1 TO RT-REFRESH-COUNT
+        IF RT-MSTR-FILE-STATUS = "00"
+            IF RT-OLD-C NOT = C OF ROOT-MASTER-REC
+                PERFORM 2500-WRITE-AUDIT-C
+            END-IF
+            IF RT-OLD-G NOT = G OF ROOT-MASTER-REC
+                PERFORM 2600-WRITE-AUDIT-G
+            END-IF
+            IF RT-OLD-H NOT = H OF ROOT-MASTER-REC
+                PERFORM 2700-WRITE-AUDIT-H
+            END-IF
+        ELSE
+            DISPLAY "RT0080 - REFRESH REWRITE FAILED FOR ACCOUNT "
+                A OF ROOT-MASTER-REC " FILE STATUS "
+                RT-MSTR-FILE-STATUS
+        END-IF
+    ELSE
+        PERFORM 2300-LOAD-NEW-RECORD THRU 2300-EXIT
+        MOVE LENGTH OF ROOT-MASTER-REC TO RT-MSTR-REC-LEN
+        WRITE ROOT-MASTER-REC
+        ADD 1 TO RT-NEW-COUNT
+    END-IF
+    PERFORM 2100-READ-SOURCE-FILE.
+2000-EXIT.
+    EXIT.
+
+2100-READ-SOURCE-FILE.
+    READ SOURCE-FILE
+        AT END
+            SET RT-SOURCE-EOF TO TRUE
+    END-READ.
+
+2200-REFRESH-EXCEPT-D-K.
+    MOVE B OF SOURCE-REC TO B OF ROOT-MASTER-REC
+    MOVE C OF SOURCE-REC TO C OF ROOT-MASTER-REC
+    MOVE SRC-SUB-COUNT TO MSTR-SUB-COUNT
+    PERFORM 2400-MOVE-SUB-ENTRY
+        VARYING RT-SUB-IDX FROM 1 BY 1
+        UNTIL RT-SUB-IDX > SRC-SUB-COUNT
+    MOVE G OF SOURCE-REC TO G OF ROOT-MASTER-REC
+    MOVE H OF SOURCE-REC TO H OF ROOT-MASTER-REC
+    MOVE I OF SOURCE-REC TO I OF ROOT-MASTER-REC
+    MOVE J OF SOURCE-REC TO J OF ROOT-MASTER-REC.
+2200-EXIT.
+    EXIT.
+
+2300-LOAD-NEW-RECORD.
+    MOVE B OF SOURCE-REC TO B OF ROOT-MASTER-REC
+    MOVE C OF SOURCE-REC TO C OF ROOT-MASTER-REC
+    MOVE D OF SOURCE-REC TO D OF ROOT-MASTER-REC
+    MOVE SRC-SUB-COUNT TO MSTR-SUB-COUNT
+    PERFORM 2400-MOVE-SUB-ENTRY
+        VARYING RT-SUB-IDX FROM 1 BY 1
+        UNTIL RT-SUB-IDX > SRC-SUB-COUNT
+    MOVE G OF SOURCE-REC TO G OF ROOT-MASTER-REC
+    MOVE H OF SOURCE-REC TO H OF ROOT-MASTER-REC
+    MOVE I OF SOURCE-REC TO I OF ROOT-MASTER-REC
+    MOVE J OF SOURCE-REC TO J OF ROOT-MASTER-REC
+    MOVE K OF SOURCE-REC TO K OF ROOT-MASTER-REC.
+2300-EXIT.
+    EXIT.
+
+2400-MOVE-SUB-ENTRY.
+    MOVE E OF SOURCE-REC (RT-SUB-IDX)
+        TO E OF ROOT-MASTER-REC (RT-SUB-IDX)
+    MOVE F OF SOURCE-REC (RT-SUB-IDX)
+        TO F OF ROOT-MASTER-REC (RT-SUB-IDX).
+
+2500-WRITE-AUDIT-C.
+    MOVE A OF ROOT-MASTER-REC TO RT-AUD-KEY-A
+    MOVE "C"                 TO RT-AUD-FIELD-NAME
+    MOVE RT-OLD-C             TO RT-AUD-C-EDIT
+    MOVE RT-AUD-C-EDIT        TO RT-AUD-OLD-VALUE
+    MOVE C OF ROOT-MASTER-REC TO RT-AUD-C-EDIT
+    MOVE RT-AUD-C-EDIT        TO RT-AUD-NEW-VALUE
+    MOVE "RT0080"             TO RT-AUD-USER-ID
+    CALL "RTAUDIT" USING RT-AUDIT-ENTRY RT-AUD-RETURN-CODE
+    IF RT-AUD-RETURN-CODE NOT = ZERO
+        DISPLAY "RT0080 - AUDIT ENTRY FOR C NOT WRITTEN, RETURN CODE "
+            RT-AUD-RETURN-CODE
+    END-IF.
+
+2600-WRITE-AUDIT-G.
+    MOVE A OF ROOT-MASTER-REC TO RT-AUD-KEY-A
+    MOVE "G"                  TO RT-AUD-FIELD-NAME
+    MOVE RT-OLD-G             TO RT-AUD-G-EDIT
+    MOVE RT-AUD-G-EDIT        TO RT-AUD-OLD-VALUE
+    MOVE G OF ROOT-MASTER-REC TO RT-AUD-G-EDIT
+    MOVE RT-AUD-G-EDIT        TO RT-AUD-NEW-VALUE
+    MOVE "RT0080"             TO RT-AUD-USER-ID
+    CALL "RTAUDIT" USING RT-AUDIT-ENTRY RT-AUD-RETURN-CODE
+    IF RT-AUD-RETURN-CODE NOT = ZERO
+        DISPLAY "RT0080 - AUDIT ENTRY FOR G NOT WRITTEN, RETURN CODE "
+            RT-AUD-RETURN-CODE
+    END-IF.
+
+2700-WRITE-AUDIT-H.
+    MOVE A OF ROOT-MASTER-REC TO RT-AUD-KEY-A
+    MOVE "H"                  TO RT-AUD-FIELD-NAME
+    MOVE RT-OLD-H             TO RT-AUD-H-EDIT
+    MOVE RT-AUD-H-EDIT        TO RT-AUD-OLD-VALUE
+    MOVE H OF ROOT-MASTER-REC TO RT-AUD-H-EDIT
+    MOVE RT-AUD-H-EDIT        TO RT-AUD-NEW-VALUE
+    MOVE "RT0080"             TO RT-AUD-USER-ID
+    CALL "RTAUDIT" USING RT-AUDIT-ENTRY RT-AUD-RETURN-CODE
+    IF RT-AUD-RETURN-CODE NOT = ZERO
+        DISPLAY "RT0080 - AUDIT ENTRY FOR H NOT WRITTEN, RETURN CODE "
+            RT-AUD-RETURN-CODE
+    END-IF.
+
+9000-WRAP-UP.
+    CLOSE SOURCE-FILE
+    CLOSE ROOT-MASTER
+    DISPLAY "RT0080 - NEW MASTER RECORDS WRITTEN:     " RT-NEW-COUNT
+    DISPLAY "RT0080 - EXISTING MASTER RECORDS REFRESHED: "
+            RT-REFRESH-COUNT.
