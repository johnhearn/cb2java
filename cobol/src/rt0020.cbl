@@ -0,0 +1,325 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    RT0020.
+AUTHOR.        ACCOUNTS PROCESSING.
+INSTALLATION.  ACCOUNTS PROCESSING.
+DATE-WRITTEN.  2026-08-08.
+DATE-COMPILED.
+*>***************************************************************
+*> RT0020 - ROOT RECORD EXCEPTION/VALIDATION REPORT
+*>
+*> Validates field A (account code) and field B (branch code) on
+*> every ROOT record and writes every failing record, with reason,
+*> to an exceptions report. A is expected to be a numeric account
+*> code; B must be present, active, on the branch reference master
+*> (BRANCH.CPY), which is loaded into a table in ascending branch-
+*> code sequence and searched with SEARCH ALL.
+*>
+*> MODIFICATION HISTORY
+*>   2026-08-08  ACP  ORIGINAL PROGRAM.
+*>   2026-08-08  ACP  RECORDS NOW CARRY A LEADING RECORD-TYPE FLAG
+*>                    AND THE FILE ENDS WITH A TRAILER RECORD; THE
+*>                    TRAILER IS NO LONGER VALIDATED AS A DETAIL
+*>                    RECORD AND ITS CONTROL TOTALS ARE CHECKED
+*>                    AGAINST WHAT THIS PASS ACTUALLY READ.
+*>   2026-08-08  ACP  ADDED CHECKPOINT/RESTART SUPPORT. A CHECKPOINT
+*>                    IS WRITTEN EVERY RT-CHECKPOINT-INTERVAL
+*>                    RECORDS; WHEN RUN WITH PARM 'RESTART' THE
+*>                    PROGRAM READS THE LAST CHECKPOINT, RESTORES
+*>                    ITS RUNNING TOTALS AND SKIPS BACK TO WHERE IT
+*>                    LEFT OFF INSTEAD OF STARTING FROM RECORD ONE.
+*>   2026-08-09  ACP  A TRAILER MISMATCH WAS ONLY EVER LOGGED AS ONE
+*>                    MORE EXCEPTION LINE, LEAVING RETURN-CODE AT ITS
+*>                    DEFAULT 0 SO THE JOB STEP STILL SHOWED SUCCESS.
+*>                    A RECORD-COUNT OR CONTROL-TOTAL MISMATCH NOW
+*>                    ALSO SETS RETURN-CODE TO 16 SO A SCHEDULER OR
+*>                    FOLLOWING JOB STEP CAN CONDITION ON IT AND HALT
+*>                    RATHER THAN LET A TRUNCATED FILE FLOW ONWARD.
+*>   2026-08-09  ACP  A RESTART OPENED EXCPRPT EXTEND AND REPROCESSED
+*>                    EVERY RECORD FROM THE LAST CHECKPOINT FORWARD,
+*>                    SO ANY EXCEPTION ALREADY WRITTEN FOR ONE OF
+*>                    THOSE RECORDS BEFORE THE ABEND WAS WRITTEN A
+*>                    SECOND TIME. ON RESTART, EXCPRPT IS NOW COPIED
+*>                    THROUGH A SCRATCH FILE, KEEPING ONLY THE FIRST
+*>                    RT-EXCEPTION-COUNT LINES (THE COUNT AS OF THE
+*>                    CHECKPOINT BEING RESTARTED FROM) BEFORE
+*>                    REPROCESSING RESUMES AND APPENDS TO IT.
+*>***************************************************************
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ROOT-FILE ASSIGN TO "ROOTIN"
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT BRANCH-FILE ASSIGN TO "BRANCHM"
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT EXCEPTION-FILE ASSIGN TO "EXCPRPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT SCRATCH-FILE ASSIGN TO "EXCTEMP"
+        ORGANIZATION IS LINE SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+FD  ROOT-FILE
+    RECORD IS VARYING IN SIZE FROM 1 TO 2000 CHARACTERS
+    DEPENDING ON RT-REC-LEN.
+    COPY "rtfile".
+FD  BRANCH-FILE.
+    COPY "branch".
+FD  EXCEPTION-FILE.
+01  EXCEPTION-LINE                  PIC X(132).
+FD  SCRATCH-FILE.
+01  SCRATCH-LINE                    PIC X(132).
+
+WORKING-STORAGE SECTION.
+01  RT-REC-LEN                      PIC 9(4) COMP.
+77  RT-ROOT-EOF-SWITCH              PIC X(1) VALUE "N".
+    88  RT-ROOT-EOF                 VALUE "Y".
+77  RT-BRANCH-EOF-SWITCH            PIC X(1) VALUE "N".
+    88  RT-BRANCH-EOF               VALUE "Y".
+77  RT-RECORD-COUNT                 PIC 9(9) COMP VALUE ZERO.
+77  RT-EXCEPTION-COUNT              PIC 9(9) COMP VALUE ZERO.
+77  RT-VALID-SWITCH                 PIC X(1).
+    88  RT-RECORD-VALID             VALUE "Y".
+77  RT-TOTAL-G                      PIC 9(9)V99 COMP-3 VALUE ZERO.
+77  RT-TOTAL-H                      PIC 9(7)V99 COMP-3 VALUE ZERO.
+77  RT-TRUNC-LINE-COUNT             PIC 9(9) COMP VALUE ZERO.
+77  RT-TRUNC-EOF-SWITCH             PIC X(1) VALUE "N".
+    88  RT-TRUNC-EOF                 VALUE "Y".
+
+01  RT-BRANCH-TABLE-CTL.
+    05  RT-BRANCH-ENTRY-COUNT       PIC 9(4) COMP VALUE ZERO.
+    05  RT-BRANCH-TABLE OCCURS 1 TO 2000 TIMES
+            DEPENDING ON RT-BRANCH-ENTRY-COUNT
+            ASCENDING KEY IS RT-BR-CODE
+            INDEXED BY RT-BR-IDX.
+        10  RT-BR-CODE              PIC X(4).
+        10  RT-BR-STATUS            PIC X(1).
+
+01  RT-EXCEPTION-LAYOUT.
+    05  RT-E-A                      PIC X(6).
+    05  FILLER                      PIC X(1)  VALUE SPACE.
+    05  RT-E-B                      PIC X(4).
+    05  FILLER                      PIC X(1)  VALUE SPACE.
+    05  RT-E-REASON                 PIC X(40).
+
+77  RT-CHECKPOINT-INTERVAL          PIC 9(9) COMP VALUE 1000.
+77  RT-CHECKPOINT-REMAINDER         PIC 9(9) COMP.
+77  RT-CHECKPOINT-WORK              PIC 9(9) COMP.
+77  RT-CKP-FUNCTION                 PIC X(1).
+77  RT-CKP-RETURN-CODE              PIC 9(2) COMP.
+77  RT-SKIP-COUNTER                 PIC 9(9) COMP.
+77  RT-RESTART-SWITCH               PIC X(1) VALUE "N".
+    88  RT-RESTART-MODE             VALUE "Y".
+    COPY "rtchkpt".
+
+LINKAGE SECTION.
+01  LK-PARM.
+    05  LK-PARM-LEN                 PIC S9(4) COMP.
+    05  LK-PARM-TEXT                PIC X(8).
+
+PROCEDURE DIVISION USING LK-PARM.
+0000-MAIN-LOGIC.
+    PERFORM 1000-INITIALIZE
+    PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+        UNTIL RT-ROOT-EOF
+    PERFORM 9000-WRAP-UP
+    GOBACK.
+
+1000-INITIALIZE.
+    IF LK-PARM-TEXT (1:7) = "RESTART"
+        SET RT-RESTART-MODE TO TRUE
+    END-IF
+    OPEN INPUT  ROOT-FILE
+    OPEN INPUT  BRANCH-FILE
+    PERFORM 1100-LOAD-BRANCH-TABLE THRU 1100-EXIT
+        UNTIL RT-BRANCH-EOF
+    CLOSE BRANCH-FILE
+    IF RT-RESTART-MODE
+        PERFORM 1200-RESTART-FROM-CHECKPOINT
+        PERFORM 1250-TRUNCATE-EXCEPTION-FILE THRU 1250-EXIT
+        OPEN EXTEND EXCEPTION-FILE
+    ELSE
+        OPEN OUTPUT EXCEPTION-FILE
+    END-IF
+    PERFORM 2100-READ-ROOT-FILE.
+
+1200-RESTART-FROM-CHECKPOINT.
+    MOVE "R" TO RT-CKP-FUNCTION
+    CALL "RTCHKPT" USING RT-CKP-FUNCTION
+                         RT-CHECKPOINT-REC
+                         RT-CKP-RETURN-CODE
+    IF RT-CKP-RETURN-CODE = ZERO
+        MOVE RT-CKP-RECORD-COUNT     TO RT-RECORD-COUNT
+        MOVE RT-CKP-TOTAL-G          TO RT-TOTAL-G
+        MOVE RT-CKP-TOTAL-H          TO RT-TOTAL-H
+        MOVE RT-CKP-EXCEPTION-COUNT  TO RT-EXCEPTION-COUNT
+        PERFORM 1300-SKIP-ONE-RECORD THRU 1300-EXIT
+            VARYING RT-SKIP-COUNTER FROM 1 BY 1
+            UNTIL RT-SKIP-COUNTER > RT-CKP-LAST-RRN
+    ELSE
+        DISPLAY "RT0020 - NO CHECKPOINT FOUND, STARTING FROM RECORD 1"
+    END-IF.
+
+1300-SKIP-ONE-RECORD.
+    READ ROOT-FILE
+        AT END
+            SET RT-ROOT-EOF TO TRUE
+            GO TO 1300-EXIT
+    END-READ.
+1300-EXIT.
+    EXIT.
+
+1250-TRUNCATE-EXCEPTION-FILE.
+    OPEN INPUT  EXCEPTION-FILE
+    OPEN OUTPUT SCRATCH-FILE
+    PERFORM 1260-COPY-SURVIVING-LINE THRU 1260-EXIT
+        UNTIL RT-TRUNC-EOF OR RT-TRUNC-LINE-COUNT = RT-EXCEPTION-COUNT
+    CLOSE EXCEPTION-FILE
+    CLOSE SCRATCH-FILE
+    MOVE "N" TO RT-TRUNC-EOF-SWITCH
+    OPEN OUTPUT EXCEPTION-FILE
+    OPEN INPUT  SCRATCH-FILE
+    PERFORM 1270-COPY-BACK-LINE THRU 1270-EXIT
+        UNTIL RT-TRUNC-EOF
+    CLOSE EXCEPTION-FILE
+    CLOSE SCRATCH-FILE.
+1250-EXIT.
+    EXIT.
+
+1260-COPY-SURVIVING-LINE.
+    READ EXCEPTION-FILE
+        AT END
+            SET RT-TRUNC-EOF TO TRUE
+            GO TO 1260-EXIT
+    END-READ
+    WRITE SCRATCH-LINE FROM EXCEPTION-LINE
+    ADD 1 TO RT-TRUNC-LINE-COUNT.
+1260-EXIT.
+    EXIT.
+
+1270-COPY-BACK-LINE.
+    READ SCRATCH-FILE
+        AT END
+            SET RT-TRUNC-EOF TO TRUE
+            GO TO 1270-EXIT
+    END-READ
+    WRITE EXCEPTION-LINE FROM SCRATCH-LINE.
+1270-EXIT.
+    EXIT.
+
+1100-LOAD-BRANCH-TABLE.
+    READ BRANCH-FILE
+        AT END
+            SET RT-BRANCH-EOF TO TRUE
+            GO TO 1100-EXIT
+    END-READ
+    ADD 1 TO RT-BRANCH-ENTRY-COUNT
+    MOVE BR-CODE   TO RT-BR-CODE (RT-BRANCH-ENTRY-COUNT)
+    MOVE BR-STATUS TO RT-BR-STATUS (RT-BRANCH-ENTRY-COUNT).
+1100-EXIT.
+    EXIT.
+
+2000-PROCESS-RECORD.
+    IF RT-ROOT-EOF
+        GO TO 2000-EXIT
+    END-IF
+    IF RT-TYPE-TRAILER
+        PERFORM 2500-CHECK-TRAILER-TOTALS
+    ELSE
+        ADD 1 TO RT-RECORD-COUNT
+        ADD G TO RT-TOTAL-G
+        ADD H TO RT-TOTAL-H
+        SET RT-RECORD-VALID TO TRUE
+        IF A IS NOT NUMERIC OR A = SPACES
+            MOVE "N" TO RT-VALID-SWITCH
+            PERFORM 2200-WRITE-EXCEPTION
+        END-IF
+        PERFORM 2300-VALIDATE-BRANCH
+        DIVIDE RT-RECORD-COUNT BY RT-CHECKPOINT-INTERVAL
+            GIVING RT-CHECKPOINT-WORK
+            REMAINDER RT-CHECKPOINT-REMAINDER
+        IF RT-CHECKPOINT-REMAINDER = ZERO
+            PERFORM 2600-WRITE-CHECKPOINT
+        END-IF
+    END-IF
+    PERFORM 2100-READ-ROOT-FILE.
+2000-EXIT.
+    EXIT.
+
+2600-WRITE-CHECKPOINT.
+    MOVE A                      TO RT-CKP-LAST-KEY
+    MOVE RT-RECORD-COUNT        TO RT-CKP-LAST-RRN
+    MOVE RT-RECORD-COUNT        TO RT-CKP-RECORD-COUNT
+    MOVE RT-TOTAL-G             TO RT-CKP-TOTAL-G
+    MOVE RT-TOTAL-H             TO RT-CKP-TOTAL-H
+    MOVE RT-EXCEPTION-COUNT     TO RT-CKP-EXCEPTION-COUNT
+    MOVE "W"                    TO RT-CKP-FUNCTION
+    CALL "RTCHKPT" USING RT-CKP-FUNCTION
+                         RT-CHECKPOINT-REC
+                         RT-CKP-RETURN-CODE
+    IF RT-CKP-RETURN-CODE NOT = ZERO
+        DISPLAY "RT0020 - CHECKPOINT WRITE FAILED, RETURN CODE "
+                RT-CKP-RETURN-CODE " AT RECORD " RT-RECORD-COUNT
+    END-IF.
+
+2200-WRITE-EXCEPTION.
+    MOVE A TO RT-E-A
+    MOVE B TO RT-E-B
+    MOVE "INVALID ACCOUNT CODE - NOT NUMERIC" TO RT-E-REASON
+    WRITE EXCEPTION-LINE FROM RT-EXCEPTION-LAYOUT
+    ADD 1 TO RT-EXCEPTION-COUNT.
+
+2300-VALIDATE-BRANCH.
+    SET RT-BR-IDX TO 1
+    IF RT-BRANCH-ENTRY-COUNT = ZERO
+        MOVE A TO RT-E-A
+        MOVE B TO RT-E-B
+        MOVE "BRANCH TABLE EMPTY" TO RT-E-REASON
+        WRITE EXCEPTION-LINE FROM RT-EXCEPTION-LAYOUT
+        ADD 1 TO RT-EXCEPTION-COUNT
+    ELSE
+        SEARCH ALL RT-BRANCH-TABLE
+            AT END
+                MOVE A TO RT-E-A
+                MOVE B TO RT-E-B
+                MOVE "BRANCH CODE NOT FOUND" TO RT-E-REASON
+                WRITE EXCEPTION-LINE FROM RT-EXCEPTION-LAYOUT
+                ADD 1 TO RT-EXCEPTION-COUNT
+            WHEN RT-BR-CODE (RT-BR-IDX) = B
+                IF RT-BR-STATUS (RT-BR-IDX) NOT = "A"
+                    MOVE A TO RT-E-A
+                    MOVE B TO RT-E-B
+                    MOVE "BRANCH CODE NOT ACTIVE" TO RT-E-REASON
+                    WRITE EXCEPTION-LINE FROM RT-EXCEPTION-LAYOUT
+                    ADD 1 TO RT-EXCEPTION-COUNT
+                END-IF
+        END-SEARCH
+    END-IF.
+
+2500-CHECK-TRAILER-TOTALS.
+    IF RT-TRL-RECORD-COUNT NOT = RT-RECORD-COUNT
+        MOVE SPACES TO RT-E-A
+        MOVE SPACES TO RT-E-B
+        MOVE "TRAILER RECORD COUNT MISMATCH" TO RT-E-REASON
+        WRITE EXCEPTION-LINE FROM RT-EXCEPTION-LAYOUT
+        ADD 1 TO RT-EXCEPTION-COUNT
+        MOVE 16 TO RETURN-CODE
+    END-IF
+    IF RT-TRL-TOTAL-G NOT = RT-TOTAL-G OR RT-TRL-TOTAL-H NOT = RT-TOTAL-H
+        MOVE SPACES TO RT-E-A
+        MOVE SPACES TO RT-E-B
+        MOVE "TRAILER CONTROL TOTAL MISMATCH" TO RT-E-REASON
+        WRITE EXCEPTION-LINE FROM RT-EXCEPTION-LAYOUT
+        ADD 1 TO RT-EXCEPTION-COUNT
+        MOVE 16 TO RETURN-CODE
+    END-IF.
+
+2100-READ-ROOT-FILE.
+    READ ROOT-FILE
+        AT END
+            SET RT-ROOT-EOF TO TRUE
+    END-READ.
+
+9000-WRAP-UP.
+    CLOSE ROOT-FILE
+    CLOSE EXCEPTION-FILE
+    DISPLAY "RT0020 - RECORDS READ:      " RT-RECORD-COUNT
+    DISPLAY "RT0020 - EXCEPTIONS WRITTEN: " RT-EXCEPTION-COUNT.
