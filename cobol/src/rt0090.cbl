@@ -0,0 +1,280 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    RT0090.
+AUTHOR.        ACCOUNTS PROCESSING.
+INSTALLATION.  ACCOUNTS PROCESSING.
+DATE-WRITTEN.  2026-08-08.
+DATE-COMPILED.
+*>***************************************************************
+*> RT0090 - ROOT EXTRACT KEY INTEGRITY CHECK
+*>
+*> Before two ROOT extracts are merged into one file, both must be
+*> checked for key trouble: a duplicate A+B key inside either file
+*> on its own, and an A+B key that appears in both files (which
+*> would become an unintended duplicate the moment they are
+*> merged). This program match-merges the two extracts on B+A,
+*> assuming each is already sorted ascending on A within B (the
+*> same order RT0040's control-break report assumes, and the order
+*> the merge itself will require), and reports both kinds of
+*> problem to an exception file without altering either input.
+*>
+*> Both inputs are expected to carry the trailer record introduced
+*> for the ROOT extract (RTFILE.CPY); the trailer is recognised and
+*> excluded from the key check, not treated as a data record.
+*>
+*> MODIFICATION HISTORY
+*>   2026-08-08  ACP  ORIGINAL PROGRAM.
+*>   2026-08-08  ACP  COMPARE KEY WAS BUILT A-MAJOR/B-MINOR, WHICH
+*>                    DOES NOT MATCH THE B-WITHIN-A SORT ORDER THE
+*>                    INPUTS ARE IN; REBUILT IT B-MAJOR/A-MINOR.
+*>                    EXCEPTION LINE IS NOW SPACE-FILLED BEFORE EACH
+*>                    STRING SO THE UNUSED TAIL OF THE FD RECORD
+*>                    DOES NOT CARRY UNINITIALISED BINARY DATA INTO
+*>                    THE LINE SEQUENTIAL OUTPUT.
+*>   2026-08-08  ACP  THE MATCH-MERGE CHECKED FOR DUPLICATE KEYS ONLY;
+*>                    A KEY PRESENT IN ONE FILE AND ABSENT FROM THE
+*>                    OTHER WENT THROUGH WITHOUT COMMENT. NOW REPORTS
+*>                    THAT AS A THIRD EXCEPTION KIND, SINCE A KEY
+*>                    MISSING FROM ONE SIDE IS EXACTLY AS MUCH A
+*>                    KEY-INTEGRITY PROBLEM FOR THE MERGE AS A
+*>                    DUPLICATE IS.
+*>   2026-08-09  ACP  A KEY DUPLICATED WITHIN ONE FILE BUT PRESENT
+*>                    (ONCE) IN THE OTHER WAS ALSO BEING REPORTED AS
+*>                    MISSING FROM THE OTHER FILE, BECAUSE "MISSING"
+*>                    WAS INFERRED PURELY FROM CURSOR POSITION IN THE
+*>                    MERGE RATHER THAN FROM WHETHER THE KEY HAD
+*>                    ALREADY BEEN SEEN ON BOTH SIDES. NOW REMEMBERS
+*>                    THE LAST KEY MATCHED ACROSS BOTH FILES AND
+*>                    SUPPRESSES A MISSING REPORT FOR A FURTHER
+*>                    DUPLICATE OF THAT SAME KEY.
+*>***************************************************************
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT FILE-ONE ASSIGN TO "ROOTFIL1"
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT FILE-TWO ASSIGN TO "ROOTFIL2"
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT EXCEPTION-FILE ASSIGN TO "KEYXCPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+FD  FILE-ONE
+    RECORD IS VARYING IN SIZE FROM 1 TO 2000 CHARACTERS
+    DEPENDING ON RT-F1-REC-LEN.
+    COPY "rtfile" REPLACING ==RT-DETAIL-RECORD==  BY ==RT-F1-DETAIL-RECORD==
+                            ==RT-TRAILER-RECORD== BY ==RT-F1-TRAILER-RECORD==
+                            ==SUB-COUNT==         BY ==RT-F1-SUB-COUNT==.
+FD  FILE-TWO
+    RECORD IS VARYING IN SIZE FROM 1 TO 2000 CHARACTERS
+    DEPENDING ON RT-F2-REC-LEN.
+    COPY "rtfile" REPLACING ==RT-DETAIL-RECORD==  BY ==RT-F2-DETAIL-RECORD==
+                            ==RT-TRAILER-RECORD== BY ==RT-F2-TRAILER-RECORD==
+                            ==SUB-COUNT==         BY ==RT-F2-SUB-COUNT==.
+FD  EXCEPTION-FILE.
+01  RT-XCPT-LINE                    PIC X(80).
+
+WORKING-STORAGE SECTION.
+01  RT-F1-REC-LEN                   PIC 9(4) COMP.
+01  RT-F2-REC-LEN                   PIC 9(4) COMP.
+77  RT-F1-EOF-SWITCH                PIC X(1) VALUE "N".
+    88  RT-F1-EOF                   VALUE "Y".
+77  RT-F2-EOF-SWITCH                PIC X(1) VALUE "N".
+    88  RT-F2-EOF                   VALUE "Y".
+77  RT-F1-HAVE-PREV-SWITCH          PIC X(1) VALUE "N".
+    88  RT-F1-HAVE-PREV             VALUE "Y".
+77  RT-F2-HAVE-PREV-SWITCH          PIC X(1) VALUE "N".
+    88  RT-F2-HAVE-PREV             VALUE "Y".
+77  RT-F1-COUNT                     PIC 9(9) COMP VALUE ZERO.
+77  RT-F2-COUNT                     PIC 9(9) COMP VALUE ZERO.
+77  RT-DUP-WITHIN-COUNT             PIC 9(9) COMP VALUE ZERO.
+77  RT-DUP-ACROSS-COUNT             PIC 9(9) COMP VALUE ZERO.
+77  RT-MISSING-FROM-FILE1-COUNT     PIC 9(9) COMP VALUE ZERO.
+77  RT-MISSING-FROM-FILE2-COUNT     PIC 9(9) COMP VALUE ZERO.
+
+01  RT-F1-KEY-WORK.
+    05  RT-F1-KEY-B                 PIC X(4).
+    05  RT-F1-KEY-A                 PIC X(6).
+01  RT-F1-PREV-KEY.
+    05  RT-F1-PREV-KEY-B            PIC X(4).
+    05  RT-F1-PREV-KEY-A            PIC X(6).
+01  RT-F2-KEY-WORK.
+    05  RT-F2-KEY-B                 PIC X(4).
+    05  RT-F2-KEY-A                 PIC X(6).
+01  RT-F2-PREV-KEY.
+    05  RT-F2-PREV-KEY-B            PIC X(4).
+    05  RT-F2-PREV-KEY-A            PIC X(6).
+77  RT-LAST-MATCHED-SWITCH          PIC X(1) VALUE "N".
+    88  RT-LAST-MATCHED             VALUE "Y".
+01  RT-LAST-MATCHED-KEY.
+    05  RT-LM-KEY-B                 PIC X(4).
+    05  RT-LM-KEY-A                 PIC X(6).
+
+PROCEDURE DIVISION.
+0000-MAIN-LOGIC.
+    PERFORM 1000-INITIALIZE
+    PERFORM 2000-MATCH-RECORDS THRU 2000-EXIT
+        UNTIL RT-F1-EOF AND RT-F2-EOF
+    PERFORM 9000-WRAP-UP
+    STOP RUN.
+
+1000-INITIALIZE.
+    OPEN INPUT  FILE-ONE
+    OPEN INPUT  FILE-TWO
+    OPEN OUTPUT EXCEPTION-FILE
+    PERFORM 2100-READ-FILE-ONE
+    PERFORM 2150-READ-FILE-TWO.
+
+2000-MATCH-RECORDS.
+    IF RT-F1-EOF AND RT-F2-EOF
+        GO TO 2000-EXIT
+    END-IF
+    IF NOT RT-F1-EOF
+        MOVE A OF RT-F1-DETAIL-RECORD TO RT-F1-KEY-A
+        MOVE B OF RT-F1-DETAIL-RECORD TO RT-F1-KEY-B
+    END-IF
+    IF NOT RT-F2-EOF
+        MOVE A OF RT-F2-DETAIL-RECORD TO RT-F2-KEY-A
+        MOVE B OF RT-F2-DETAIL-RECORD TO RT-F2-KEY-B
+    END-IF
+    IF RT-F1-EOF
+        PERFORM 2350-REPORT-MISSING-FROM-FILE1 THRU 2350-EXIT
+        PERFORM 2300-TAKE-FILE-TWO
+        GO TO 2000-EXIT
+    END-IF
+    IF RT-F2-EOF
+        PERFORM 2250-REPORT-MISSING-FROM-FILE2 THRU 2250-EXIT
+        PERFORM 2200-TAKE-FILE-ONE
+        GO TO 2000-EXIT
+    END-IF
+    IF RT-F1-KEY-WORK < RT-F2-KEY-WORK
+        PERFORM 2250-REPORT-MISSING-FROM-FILE2 THRU 2250-EXIT
+        PERFORM 2200-TAKE-FILE-ONE
+    ELSE
+        IF RT-F1-KEY-WORK > RT-F2-KEY-WORK
+            PERFORM 2350-REPORT-MISSING-FROM-FILE1 THRU 2350-EXIT
+            PERFORM 2300-TAKE-FILE-TWO
+        ELSE
+            PERFORM 2400-REPORT-ACROSS-DUPLICATE
+            PERFORM 2200-TAKE-FILE-ONE
+            PERFORM 2300-TAKE-FILE-TWO
+        END-IF
+    END-IF.
+2000-EXIT.
+    EXIT.
+
+2200-TAKE-FILE-ONE.
+    ADD 1 TO RT-F1-COUNT
+    IF RT-F1-HAVE-PREV
+        IF RT-F1-KEY-WORK = RT-F1-PREV-KEY
+            PERFORM 2500-REPORT-WITHIN-DUPLICATE-1
+        END-IF
+    END-IF
+    MOVE RT-F1-KEY-WORK TO RT-F1-PREV-KEY
+    SET RT-F1-HAVE-PREV TO TRUE
+    PERFORM 2100-READ-FILE-ONE.
+
+2300-TAKE-FILE-TWO.
+    ADD 1 TO RT-F2-COUNT
+    IF RT-F2-HAVE-PREV
+        IF RT-F2-KEY-WORK = RT-F2-PREV-KEY
+            PERFORM 2550-REPORT-WITHIN-DUPLICATE-2
+        END-IF
+    END-IF
+    MOVE RT-F2-KEY-WORK TO RT-F2-PREV-KEY
+    SET RT-F2-HAVE-PREV TO TRUE
+    PERFORM 2150-READ-FILE-TWO.
+
+2400-REPORT-ACROSS-DUPLICATE.
+    ADD 1 TO RT-DUP-ACROSS-COUNT
+    MOVE RT-F1-KEY-WORK TO RT-LAST-MATCHED-KEY
+    SET RT-LAST-MATCHED TO TRUE
+    MOVE SPACES TO RT-XCPT-LINE
+    STRING "DUP-ACROSS FILE1/FILE2 KEY A=" DELIMITED BY SIZE
+           RT-F1-KEY-A                     DELIMITED BY SIZE
+           " B="                           DELIMITED BY SIZE
+           RT-F1-KEY-B                     DELIMITED BY SIZE
+        INTO RT-XCPT-LINE
+    WRITE RT-XCPT-LINE.
+
+2500-REPORT-WITHIN-DUPLICATE-1.
+    ADD 1 TO RT-DUP-WITHIN-COUNT
+    MOVE SPACES TO RT-XCPT-LINE
+    STRING "DUP-WITHIN FILE1      KEY A=" DELIMITED BY SIZE
+           RT-F1-KEY-A                     DELIMITED BY SIZE
+           " B="                           DELIMITED BY SIZE
+           RT-F1-KEY-B                     DELIMITED BY SIZE
+        INTO RT-XCPT-LINE
+    WRITE RT-XCPT-LINE.
+
+2550-REPORT-WITHIN-DUPLICATE-2.
+    ADD 1 TO RT-DUP-WITHIN-COUNT
+    MOVE SPACES TO RT-XCPT-LINE
+    STRING "DUP-WITHIN FILE2      KEY A=" DELIMITED BY SIZE
+           RT-F2-KEY-A                     DELIMITED BY SIZE
+           " B="                           DELIMITED BY SIZE
+           RT-F2-KEY-B                     DELIMITED BY SIZE
+        INTO RT-XCPT-LINE
+    WRITE RT-XCPT-LINE.
+
+2250-REPORT-MISSING-FROM-FILE2.
+    IF RT-LAST-MATCHED AND RT-F1-KEY-WORK = RT-LAST-MATCHED-KEY
+        GO TO 2250-EXIT
+    END-IF
+    ADD 1 TO RT-MISSING-FROM-FILE2-COUNT
+    MOVE SPACES TO RT-XCPT-LINE
+    STRING "MISSING FILE2         KEY A=" DELIMITED BY SIZE
+           RT-F1-KEY-A                     DELIMITED BY SIZE
+           " B="                           DELIMITED BY SIZE
+           RT-F1-KEY-B                     DELIMITED BY SIZE
+        INTO RT-XCPT-LINE
+    WRITE RT-XCPT-LINE.
+2250-EXIT.
+    EXIT.
+
+2350-REPORT-MISSING-FROM-FILE1.
+    IF RT-LAST-MATCHED AND RT-F2-KEY-WORK = RT-LAST-MATCHED-KEY
+        GO TO 2350-EXIT
+    END-IF
+    ADD 1 TO RT-MISSING-FROM-FILE1-COUNT
+    MOVE SPACES TO RT-XCPT-LINE
+    STRING "MISSING FILE1         KEY A=" DELIMITED BY SIZE
+           RT-F2-KEY-A                     DELIMITED BY SIZE
+           " B="                           DELIMITED BY SIZE
+           RT-F2-KEY-B                     DELIMITED BY SIZE
+        INTO RT-XCPT-LINE
+    WRITE RT-XCPT-LINE.
+2350-EXIT.
+    EXIT.
+
+2100-READ-FILE-ONE.
+    READ FILE-ONE
+        AT END
+            SET RT-F1-EOF TO TRUE
+    END-READ
+    IF NOT RT-F1-EOF
+        IF RT-TYPE-TRAILER OF RT-F1-DETAIL-RECORD
+            SET RT-F1-EOF TO TRUE
+        END-IF
+    END-IF.
+
+2150-READ-FILE-TWO.
+    READ FILE-TWO
+        AT END
+            SET RT-F2-EOF TO TRUE
+    END-READ
+    IF NOT RT-F2-EOF
+        IF RT-TYPE-TRAILER OF RT-F2-DETAIL-RECORD
+            SET RT-F2-EOF TO TRUE
+        END-IF
+    END-IF.
+
+9000-WRAP-UP.
+    CLOSE FILE-ONE
+    CLOSE FILE-TWO
+    CLOSE EXCEPTION-FILE
+    DISPLAY "RT0090 - FILE1 RECORDS READ:      " RT-F1-COUNT
+    DISPLAY "RT0090 - FILE2 RECORDS READ:      " RT-F2-COUNT
+    DISPLAY "RT0090 - DUPLICATES WITHIN A FILE: " RT-DUP-WITHIN-COUNT
+    DISPLAY "RT0090 - DUPLICATES ACROSS FILES:  " RT-DUP-ACROSS-COUNT
+    DISPLAY "RT0090 - KEYS MISSING FROM FILE1:  " RT-MISSING-FROM-FILE1-COUNT
+    DISPLAY "RT0090 - KEYS MISSING FROM FILE2:  " RT-MISSING-FROM-FILE2-COUNT.
