@@ -0,0 +1,15 @@
+*> ---------------------------------------------------------------
+*> RTCHKPT - checkpoint record shared between a batch program and
+*> the RTCHKPT subprogram that reads/writes it. Carries enough of
+*> the caller's running state (not just the last key and relative
+*> record number) that a restarted run resumes its control totals
+*> correctly instead of just its file position.
+*> ---------------------------------------------------------------
+01  RT-CHECKPOINT-REC.
+    05  RT-CKP-LAST-KEY             PIC X(6).
+    05  RT-CKP-LAST-RRN             PIC 9(9) COMP.
+    05  RT-CKP-RECORD-COUNT         PIC 9(9) COMP.
+    05  RT-CKP-TOTAL-G              PIC 9(9)V99 COMP-3.
+    05  RT-CKP-TOTAL-H              PIC 9(7)V99 COMP-3.
+    05  RT-CKP-EXCEPTION-COUNT      PIC 9(9) COMP.
+    05  RT-CKP-TIMESTAMP            PIC X(14).
