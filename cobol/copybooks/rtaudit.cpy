@@ -0,0 +1,13 @@
+*> ---------------------------------------------------------------
+*> RTAUDIT - before/after audit trail record for ROOT updates.
+*> One entry per changed field per update, written by the RTAUDIT
+*> subprogram so every update path (batch or online) logs the same
+*> way: who changed what, from what, to what, and when.
+*> ---------------------------------------------------------------
+01  RT-AUDIT-REC.
+    05  RT-AUD-KEY-A                PIC X(6).
+    05  RT-AUD-FIELD-NAME           PIC X(8).
+    05  RT-AUD-OLD-VALUE            PIC X(20).
+    05  RT-AUD-NEW-VALUE            PIC X(20).
+    05  RT-AUD-TIMESTAMP            PIC X(14).
+    05  RT-AUD-USER-ID              PIC X(8).
