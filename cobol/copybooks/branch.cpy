@@ -0,0 +1,12 @@
+*> ---------------------------------------------------------------
+*> BRANCH - branch reference master record.
+*> One entry per valid branch code, used to validate field B on
+*> ROOT records. Kept in branch-code ascending sequence so it can
+*> be loaded into a table and searched with SEARCH ALL.
+*> ---------------------------------------------------------------
+01  BRANCH-REC.
+    05  BR-CODE                     PIC X(4).
+    05  BR-NAME                     PIC X(30).
+    05  BR-STATUS                   PIC X(1).
+        88  BR-ACTIVE               VALUE "A".
+        88  BR-CLOSED               VALUE "C".
