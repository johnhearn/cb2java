@@ -0,0 +1,22 @@
+*> ---------------------------------------------------------------
+*> RTFILE - ROOT extract file record layouts.
+*>
+*> The ROOT extract is a variable-length sequential file made up of
+*> detail records (the ROOT layout from "a") and, since the trailer
+*> feature was added, a single trailer record at end-of-file. Both
+*> record types share the file's first byte as a record-type flag so
+*> a reader can tell which layout applies before touching the rest
+*> of the record.
+*> ---------------------------------------------------------------
+01  RT-DETAIL-RECORD.
+    05  RT-REC-TYPE                 PIC X(1).
+        88  RT-TYPE-DETAIL          VALUE 'D'.
+        88  RT-TYPE-TRAILER         VALUE 'T'.
+    05  RT-ROOT-DATA.
+        COPY "a".
+01  RT-TRAILER-RECORD.
+    05  RT-TRL-REC-TYPE             PIC X(1).
+    05  RT-TRL-DATA.
+        10  RT-TRL-RECORD-COUNT     PIC 9(9) COMP.
+        10  RT-TRL-TOTAL-G          PIC 9(9)V99 COMP-3.
+        10  RT-TRL-TOTAL-H          PIC 9(7)V99 COMP-3.
