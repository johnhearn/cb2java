@@ -3,7 +3,8 @@
         15  B PIC XXXX.
         15  C PIC S9(5).
         15  D PIC 9(4).
-        15  SUB OCCURS 2.
+        15  SUB-COUNT PIC 9(2) COMP.
+        15  SUB OCCURS 0 TO 99 TIMES DEPENDING ON SUB-COUNT.
           20 E PIC A(3).
           20 F PIC AAA.
         15  G PIC 9(5)V99
@@ -15,4 +16,4 @@
         15  J
           USAGE IS COMP-2.
         15  K PIC 9(5)V9(2)
-          USAGE IS COMP-5.
\ No newline at end of file
+          USAGE IS COMP-5.
